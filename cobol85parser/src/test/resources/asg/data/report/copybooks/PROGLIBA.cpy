@@ -0,0 +1,15 @@
+    *> ---------------------------------------------------------
+    *> PROGLIBA - program-library audit-trail record.  One
+    *> occurrence per catalog update, so a later question of
+    *> "when did this program's load library change" can be
+    *> answered from history instead of old report printouts.
+    *> ---------------------------------------------------------
+    05 AUD-PGM-NAME               PIC X(08).
+    05 AUD-OLD-VERSION            PIC X(06).
+    05 AUD-NEW-VERSION            PIC X(06).
+    05 AUD-OLD-LOAD-LIB           PIC X(08).
+    05 AUD-NEW-LOAD-LIB           PIC X(08).
+    05 AUD-RUN-DATE               PIC 9(08).
+    05 AUD-OPERATOR-ID            PIC X(08).
+    05 AUD-JOB-ID                 PIC X(08).
+    05 FILLER                     PIC X(20).
