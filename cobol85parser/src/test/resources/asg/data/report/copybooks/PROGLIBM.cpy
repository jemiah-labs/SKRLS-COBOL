@@ -0,0 +1,14 @@
+    *> ---------------------------------------------------------
+    *> PROGLIBM - program-library master record.  One occurrence
+    *> per cataloged program, keyed by PGLM-PGM-NAME.  Holds the
+    *> version and checksum on file so an incoming import can be
+    *> reconciled against what is already cataloged.
+    *> ---------------------------------------------------------
+    05 PGLM-PGM-NAME              PIC X(08).
+    05 PGLM-LANGUAGE              PIC X(04).
+    05 PGLM-VERSION               PIC X(06).
+    05 PGLM-COMPILE-DATE          PIC 9(08).
+    05 PGLM-SOURCE-LIB            PIC X(08).
+    05 PGLM-LOAD-LIB              PIC X(08).
+    05 PGLM-CHECKSUM              PIC X(16).
+    05 FILLER                     PIC X(22).
