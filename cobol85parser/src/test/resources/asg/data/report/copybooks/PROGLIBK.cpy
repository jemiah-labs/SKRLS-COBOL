@@ -0,0 +1,13 @@
+    *> ---------------------------------------------------------
+    *> PROGLIBK - restart control record for PROGLIBIMPORT.
+    *> One record, rewritten at every checkpoint interval, so an
+    *> abended run can resume after the last committed input
+    *> record instead of reprocessing the whole feed.
+    *> ---------------------------------------------------------
+    05 CKPT-RECORD-COUNT          PIC 9(07).
+    05 CKPT-LAST-KEY              PIC X(08).
+    05 CKPT-RUN-DATE              PIC 9(08).
+    05 CKPT-RECS-POSTED           PIC 9(07).
+    05 CKPT-RECS-FILTERED         PIC 9(07).
+    05 CKPT-EXCEPTION-COUNT       PIC 9(05).
+    05 FILLER                     PIC X(38).
