@@ -0,0 +1,11 @@
+    *> ---------------------------------------------------------
+    *> PROGLIBP - PROGLIBIMPORT parameter card.  Read once at
+    *> the start of the run.  A blank/zero filter field means
+    *> "no restriction on this field" - the whole feed is
+    *> processed only when every filter is left blank.
+    *> ---------------------------------------------------------
+    05 PARM-LIBRARY-FILTER        PIC X(08).
+    05 PARM-LANGUAGE-FILTER       PIC X(04).
+    05 PARM-DATE-FROM             PIC 9(08).
+    05 PARM-DATE-TO               PIC 9(08).
+    05 FILLER                     PIC X(52).
