@@ -0,0 +1,8 @@
+    *> ---------------------------------------------------------
+    *> PROGLIBU - program-to-copybook usage record, fed from the
+    *> nightly copybook-usage extract.  One occurrence per
+    *> COPY statement found in a cataloged program's source.
+    *> ---------------------------------------------------------
+    05 CBU-PGM-NAME               PIC X(08).
+    05 CBU-COPYBOOK-NAME          PIC X(08).
+    05 FILLER                     PIC X(64).
