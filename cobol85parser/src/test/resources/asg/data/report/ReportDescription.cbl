@@ -1,22 +1,881 @@
+*> ==========================================================
+*> PROGRAM-ID   : PROGLIBIMPORT
+*> AUTHOR       : J. HALVORSEN
+*> INSTALLATION : DATA CENTER SERVICES
+*> DATE-WRITTEN : 2019-03-11
+*>
+*> Nightly import of the program-library master from the
+*> source-control shipment feed.  Reads each transaction
+*> reported by source control and reports what was imported
+*> on REPORT1 and REPORT2.
+*>
+*> MODIFICATION HISTORY
+*>   2019-03-11  JH   Original RD skeletons for REPORT1/REPORT2.
+*>   2024-06-03  RMC  Replaced SOMEDATANAME placeholder with the
+*>                    PROGLIB-REC layout (PROGRAM-ID, LANGUAGE,
+*>                    VERSION, COMPILE-DATE, SOURCE-LIBRARY,
+*>                    LOAD-LIBRARY) so REPORT1/REPORT2 detail
+*>                    lines show what was actually imported.
+*>   2024-06-17  RMC  REPORT1 now lists only rejected import
+*>                    records (duplicate PROGRAM-ID, unknown
+*>                    LANGUAGE, missing target library) with a
+*>                    TOTAL EXCEPTIONS count in the footing.
+*>   2024-07-01  RMC  REPORT2 breaks by SOURCE-LIBRARY with a
+*>                    sub-count at each break and a grand total
+*>                    of programs imported in the footing.
+*>   2024-07-22  RMC  Added a reconciliation step against the
+*>                    program-library master before posting -
+*>                    an incoming PROGRAM-ID whose VERSION or
+*>                    checksum differs from what is cataloged is
+*>                    flagged on REPORT1 instead of overwriting
+*>                    the cataloged copy.
+*>   2024-08-05  RMC  Added mid-run checkpoint/restart against a
+*>                    restart control file - a large batch that
+*>                    abends can resume from the last committed
+*>                    checkpoint instead of record one.
+*>   2024-08-19  RMC  Every catalog update now appends a record
+*>                    to the program-library audit-trail file
+*>                    (old/new VERSION and LOAD-LIBRARY, run
+*>                    date, operator and job id).
+*>   2024-09-09  RMC  Added REPORT3, a program-to-copybook
+*>                    cross-reference fed from the copybook
+*>                    usage extract, so a copybook layout change
+*>                    can be traced to every cataloged program
+*>                    that includes it.
+*>   2024-09-23  RMC  Added an optional parameter card so a run
+*>                    can be restricted to one source library,
+*>                    one language, or a compile-date range
+*>                    instead of always reprocessing the whole
+*>                    feed. No parameter card, or a blank one,
+*>                    means "process everything" as before.
+*>   2024-10-07  RMC  REPORT1 now carries its own ddname bound to
+*>                    the alerting SYSOUT class in JCL, separate
+*>                    from REPORT2's ddname on the regular print
+*>                    queue, so an exceptions listing is no
+*>                    longer buried in the nightly print output.
+*>   2024-10-21  RMC  REPORT2's footing now reconciles records
+*>                    read against records posted, with the
+*>                    delta between them, so a shift operator can
+*>                    tell at a glance whether every input record
+*>                    was accounted for by an import or an
+*>                    exception without cross-checking REPORT1.
+*>   2024-11-04  RMC  Restart control file changed from SEQUENTIAL
+*>                    to RELATIVE/RANDOM so the checkpoint record
+*>                    can be REWRITTEN directly at every interval;
+*>                    the prior SEQUENTIAL REWRITE with no
+*>                    intervening READ only ever succeeded on the
+*>                    first checkpoint of a run. The checkpoint
+*>                    now also carries the posted-record count so
+*>                    a restarted run resumes REPORT2's read/
+*>                    posted reconciliation from where the prior
+*>                    run left off instead of understating what
+*>                    was already imported. REPORT2's footing
+*>                    also breaks out records excluded by a
+*>                    parameter-card filter as their own line so
+*>                    a filtered run's reconcile delta still means
+*>                    "unaccounted for" rather than "filtered out".
+*>                    Corrected two exception-text literals that
+*>                    overran PLI-EXCEPTION-TEXT's 20 characters,
+*>                    and capped the in-run duplicate table at its
+*>                    9999-entry limit instead of running past it.
+*>   2024-11-18  RMC  Master-file WRITE/REWRITE in 2500-POST-TO-MASTER
+*>                    now checks FILE STATUS and rejects the record
+*>                    (new exception type 5) on failure instead of
+*>                    assuming the post succeeded. The audit-trail
+*>                    record is now written only when VERSION or
+*>                    LOAD-LIBRARY actually changed, so a re-shipped,
+*>                    unchanged program no longer adds a no-op entry
+*>                    to the audit trail. REPORT2's detail line and
+*>                    the checkpoint record both carry COMPILE-DATE/
+*>                    RECS-FILTERED respectively, so a restarted run
+*>                    keeps reporting filtered-record counts across
+*>                    the restart boundary. The import feed is now
+*>                    SORTed by SOURCE-LIBRARY ahead of the main read
+*>                    loop, into a new PROGLIB-SORTED-FILE, so REPORT2's
+*>                    control break always sees its records grouped by
+*>                    library regardless of how the shipment feed
+*>                    itself is ordered.
+*>   2024-11-25  RMC  REPORT2's body window was only 2 lines
+*>                    (FIRST DETAIL 12/LAST DETAIL 13), forcing a
+*>                    page break - and a repeated page heading - on
+*>                    almost every library. Widened the page to a
+*>                    real body size (LAST DETAIL 55, PAGE LIMITS/
+*>                    FOOTING moved to 60) the way REPORT3 already
+*>                    does. The copybook-usage extract feeding
+*>                    REPORT3 is now SORTed by CBU-PGM-NAME ahead of
+*>                    the read loop, the same way the import feed is
+*>                    sorted by SOURCE-LIBRARY ahead of REPORT2, so
+*>                    REPORT3's PROGRAM: control break does not
+*>                    reopen for a program the extract revisits later.
+*>                    The audit-trail WRITE now checks FILE STATUS
+*>                    and displays a diagnostic on failure, matching
+*>                    the master-file post. The checkpoint record now
+*>                    also carries CKPT-EXCEPTION-COUNT so a restarted
+*>                    run's REPORT1 exception total and REPORT2's
+*>                    reconcile delta stay in agreement across the
+*>                    restart boundary.
+*> ==========================================================
  IDENTIFICATION DIVISION.
  PROGRAM-ID. PROGLIBIMPORT.
+
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PROGLIB-IMPORT-FILE ASSIGN TO "PROGLBIN"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-IMPORT-FILE.
+
+*>   REPORT2 breaks on SOURCE-LIBRARY (see RD REPORT2 CONTROLS ARE),
+*>   which requires its input grouped by that key. The shipment feed
+*>   itself arrives in source-control ship order, not library order,
+*>   so PROGLIB-IMPORT-FILE is sorted once, up front, into this file
+*>   before the main read loop ever looks at it. Checkpoint/restart
+*>   (1060-SKIP-PROCESSED-RECORDS) skips by record position rather
+*>   than by key, which stays valid here because the sort is applied
+*>   fresh, deterministically, to the same unchanged input file on
+*>   every run - a restart re-sorts the identical feed into the
+*>   identical order and resumes its skip-count against that.
+     SELECT PROGLIB-SORTED-FILE ASSIGN TO "PROGLBSR"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-SORTED-FILE.
+
+     SELECT SORT-WORK-FILE ASSIGN TO "PROGLBWK".
+
+     SELECT PROGLIB-MASTER-FILE ASSIGN TO "PROGLBMS"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS PGLM-PGM-NAME
+         FILE STATUS IS FS-MASTER-FILE.
+
+*>   Single-record control file, held RELATIVE/RANDOM (not
+*>   SEQUENTIAL) so the checkpoint record can be REWRITTEN
+*>   directly by its relative key at every checkpoint interval
+*>   without a READ having to immediately precede each REWRITE.
+     SELECT PROGLIB-RESTART-FILE ASSIGN TO "PROGLBRS"
+         ORGANIZATION IS RELATIVE
+         ACCESS MODE IS RANDOM
+         RELATIVE KEY IS PLI-RESTART-RELKEY
+         FILE STATUS IS FS-RESTART-FILE.
+
+     SELECT PROGLIB-AUDIT-FILE ASSIGN TO "PROGLBAH"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-AUDIT-FILE.
+
+     SELECT PROGLIB-CBUSAGE-FILE ASSIGN TO "PROGLBCU"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-CBUSAGE-FILE.
+
+*>   REPORT3 breaks on CBU-PGM-NAME (see RD REPORT3 CONTROLS ARE), the
+*>   same way REPORT2 breaks on SOURCE-LIBRARY, so the copybook-usage
+*>   extract is sorted by PROGRAM-ID ahead of the read loop for the
+*>   same reason PROGLIB-IMPORT-FILE is sorted above - nothing
+*>   guarantees the extract itself arrives grouped by program.
+     SELECT PROGLIB-CBUSAGE-SORTED-FILE ASSIGN TO "PROGLBCS"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-CBUSAGE-SORTED-FILE.
+
+     SELECT CBUSAGE-SORT-WORK-FILE ASSIGN TO "PROGLBCW".
+
+     SELECT PROGLIB-PARM-FILE ASSIGN TO "PROGLBPM"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-PARM-FILE.
+
+*>   REPORT1 lists exceptions and is bound in JCL to the on-call
+*>   alerting SYSOUT class, not the ordinary print queue, so a
+*>   rejected import gets noticed before morning shift.
+     SELECT REPORT1-FILE ASSIGN TO "PROGLBAL"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-REPORT1-FILE.
+
+*>   REPORT2 is the full detail listing and stays on the regular
+*>   print queue with the rest of the nightly batch output.
+     SELECT REPORT2-FILE ASSIGN TO "PROGLBR2"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-REPORT2-FILE.
+
+     SELECT REPORT3-FILE ASSIGN TO "PROGLBR3"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-REPORT3-FILE.
+
  DATA DIVISION.
-    REPORT SECTION.
-    RD REPORT1
-       IS GLOBAL
-       PAGE LIMITS ARE 5 LINES
-       HEADING 1
-       FIRST DETAIL 2
-       LAST DETAIL 3
-       FOOTING 4.
-       01 SOMEDATANAME
-       .
-    RD REPORT2
-       IS GLOBAL
-       PAGE LIMITS ARE 10 LINES
-       HEADING 11
-       FIRST DETAIL 12
-       LAST DETAIL 13
-       FOOTING 14.
-       01 SOMEDATANAME
-       .
\ No newline at end of file
+ FILE SECTION.
+ FD  PROGLIB-IMPORT-FILE
+     LABEL RECORDS ARE STANDARD
+     RECORD CONTAINS 80 CHARACTERS.
+ 01  PROGLIB-IMPORT-RAW-REC         PIC X(80).
+
+*>   Overlays PROGLIBR's layout only far enough to line up
+*>   SORT-SOURCE-LIB with PROGLIB-SOURCE-LIB's byte position
+*>   (PGM-NAME + LANGUAGE + VERSION + COMPILE-DATE = 26 bytes)
+*>   so the sort key reads the right field out of the raw record.
+ SD  SORT-WORK-FILE.
+ 01  SORT-WORK-REC.
+     05  FILLER                     PIC X(26).
+     05  SORT-SOURCE-LIB            PIC X(08).
+     05  FILLER                     PIC X(46).
+
+ FD  PROGLIB-SORTED-FILE
+     LABEL RECORDS ARE STANDARD
+     RECORD CONTAINS 80 CHARACTERS.
+ 01  PROGLIB-REC.
+     COPY PROGLIBR.
+
+ FD  PROGLIB-MASTER-FILE
+     LABEL RECORDS ARE STANDARD
+     RECORD CONTAINS 80 CHARACTERS.
+ 01  PROGLIB-MASTER-REC.
+     COPY PROGLIBM.
+
+ FD  PROGLIB-RESTART-FILE
+     LABEL RECORDS ARE STANDARD
+     RECORD CONTAINS 80 CHARACTERS.
+ 01  PROGLIB-RESTART-REC.
+     COPY PROGLIBK.
+
+ FD  PROGLIB-AUDIT-FILE
+     LABEL RECORDS ARE STANDARD
+     RECORD CONTAINS 80 CHARACTERS.
+ 01  PROGLIB-AUDIT-REC.
+     COPY PROGLIBA.
+
+ FD  PROGLIB-CBUSAGE-FILE
+     LABEL RECORDS ARE STANDARD
+     RECORD CONTAINS 80 CHARACTERS.
+ 01  PROGLIB-CBUSAGE-RAW-REC        PIC X(80).
+
+*>   CBU-PGM-NAME is the first field of PROGLIBU, so the sort key
+*>   lines up with byte position zero without any leading FILLER.
+ SD  CBUSAGE-SORT-WORK-FILE.
+ 01  CBUSAGE-SORT-WORK-REC.
+     05  SORT-CBU-PGM-NAME          PIC X(08).
+     05  FILLER                     PIC X(72).
+
+ FD  PROGLIB-CBUSAGE-SORTED-FILE
+     LABEL RECORDS ARE STANDARD
+     RECORD CONTAINS 80 CHARACTERS.
+ 01  PROGLIB-CBUSAGE-REC.
+     COPY PROGLIBU.
+
+ FD  PROGLIB-PARM-FILE
+     LABEL RECORDS ARE STANDARD
+     RECORD CONTAINS 80 CHARACTERS.
+ 01  PROGLIB-PARM-REC.
+     COPY PROGLIBP.
+
+ FD  REPORT1-FILE
+     LABEL RECORDS ARE STANDARD
+     REPORT IS REPORT1.
+
+ FD  REPORT2-FILE
+     LABEL RECORDS ARE STANDARD
+     REPORT IS REPORT2.
+
+ FD  REPORT3-FILE
+     LABEL RECORDS ARE STANDARD
+     REPORT IS REPORT3.
+
+ WORKING-STORAGE SECTION.
+
+*> ----------------------------------------------------------
+*> Switches
+*> ----------------------------------------------------------
+ 01  PLI-SWITCHES.
+     05  PLI-EOF-IMPORT-SW          PIC X(01)  VALUE 'N'.
+         88  PLI-EOF-IMPORT                    VALUE 'Y'.
+     05  PLI-LANG-FOUND-SW          PIC X(01)  VALUE 'N'.
+         88  PLI-LANG-FOUND                    VALUE 'Y'.
+     05  PLI-DUP-FOUND-SW           PIC X(01)  VALUE 'N'.
+         88  PLI-DUP-FOUND                     VALUE 'Y'.
+     05  PLI-MASTER-FOUND-SW        PIC X(01)  VALUE 'N'.
+         88  PLI-MASTER-FOUND                  VALUE 'Y'.
+     05  PLI-REJECT-SW              PIC X(01)  VALUE 'N'.
+         88  PLI-RECORD-REJECTED               VALUE 'Y'.
+     05  PLI-RESTART-SW             PIC X(01)  VALUE 'N'.
+         88  PLI-RESTART-REQUESTED             VALUE 'Y'.
+     05  PLI-EOF-CBUSAGE-SW         PIC X(01)  VALUE 'N'.
+         88  PLI-EOF-CBUSAGE                   VALUE 'Y'.
+     05  PLI-PARM-PRESENT-SW        PIC X(01)  VALUE 'N'.
+         88  PLI-PARM-PRESENT                  VALUE 'Y'.
+     05  PLI-SELECTION-SW           PIC X(01)  VALUE 'Y'.
+         88  PLI-IN-SELECTION                  VALUE 'Y'.
+         88  PLI-NOT-IN-SELECTION               VALUE 'N'.
+
+*> ----------------------------------------------------------
+*> File status codes
+*> ----------------------------------------------------------
+ 01  PLI-FILE-STATUSES.
+     05  FS-IMPORT-FILE             PIC X(02).
+         88  FS-IMPORT-OK                      VALUE '00'.
+         88  FS-IMPORT-EOF                     VALUE '10'.
+     05  FS-SORTED-FILE             PIC X(02).
+         88  FS-SORTED-OK                      VALUE '00'.
+         88  FS-SORTED-EOF                     VALUE '10'.
+     05  FS-MASTER-FILE             PIC X(02).
+         88  FS-MASTER-OK                      VALUE '00'.
+         88  FS-MASTER-NOTFND                  VALUE '23'.
+     05  FS-RESTART-FILE            PIC X(02).
+         88  FS-RESTART-OK                     VALUE '00'.
+         88  FS-RESTART-NOTFND                 VALUE '23'.
+     05  FS-AUDIT-FILE              PIC X(02).
+         88  FS-AUDIT-OK                       VALUE '00'.
+     05  FS-CBUSAGE-FILE            PIC X(02).
+         88  FS-CBUSAGE-OK                     VALUE '00'.
+         88  FS-CBUSAGE-EOF                    VALUE '10'.
+     05  FS-CBUSAGE-SORTED-FILE     PIC X(02).
+         88  FS-CBUSAGE-SORTED-OK              VALUE '00'.
+         88  FS-CBUSAGE-SORTED-EOF             VALUE '10'.
+     05  FS-PARM-FILE               PIC X(02).
+         88  FS-PARM-OK                        VALUE '00'.
+     05  FS-REPORT1-FILE            PIC X(02).
+     05  FS-REPORT2-FILE            PIC X(02).
+     05  FS-REPORT3-FILE            PIC X(02).
+
+*> ----------------------------------------------------------
+*> Run counters
+*> ----------------------------------------------------------
+ 77  PLI-RECS-READ                  PIC 9(07)  COMP VALUE ZERO.
+ 77  PLI-RECS-POSTED                PIC 9(07)  COMP VALUE ZERO.
+ 77  PLI-RECS-FILTERED              PIC 9(07)  COMP VALUE ZERO.
+ 77  PLI-EXCEPTION-COUNT            PIC 9(05)  COMP VALUE ZERO.
+ 77  PLI-CHECKPOINT-INTERVAL        PIC 9(05)  COMP VALUE 100.
+ 77  PLI-CKPT-QUOTIENT              PIC 9(07)  COMP VALUE ZERO.
+ 77  PLI-CKPT-REMAINDER             PIC 9(07)  COMP VALUE ZERO.
+ 77  PLI-RECON-DELTA                PIC 9(07)  COMP VALUE ZERO.
+ 77  PLI-RESTART-RELKEY             PIC 9(04)  COMP VALUE 1.
+
+*> ----------------------------------------------------------
+*> Run identification, used to stamp the audit trail
+*> ----------------------------------------------------------
+ 77  PLI-RUN-DATE                   PIC 9(08).
+ 77  PLI-OPERATOR-ID                PIC X(08).
+ 77  PLI-JOB-ID                     PIC X(08).
+
+*> ----------------------------------------------------------
+*> Prior master values, held for the audit-trail record
+*> ----------------------------------------------------------
+ 01  PLI-PRIOR-MASTER-VALUES.
+     05  PLI-PRIOR-VERSION          PIC X(06).
+     05  PLI-PRIOR-LOAD-LIB         PIC X(08).
+
+*> ----------------------------------------------------------
+*> Valid language code table
+*> ----------------------------------------------------------
+ 01  PLI-LANGUAGE-TABLE-VALUES.
+     05  FILLER                     PIC X(04)  VALUE 'COBL'.
+     05  FILLER                     PIC X(04)  VALUE 'ASM '.
+     05  FILLER                     PIC X(04)  VALUE 'PLI '.
+     05  FILLER                     PIC X(04)  VALUE 'CICS'.
+     05  FILLER                     PIC X(04)  VALUE 'JAVA'.
+     05  FILLER                     PIC X(04)  VALUE 'RPG '.
+ 01  PLI-LANGUAGE-TABLE REDEFINES PLI-LANGUAGE-TABLE-VALUES.
+     05  PLI-LANGUAGE-ENTRY OCCURS 6 TIMES
+         INDEXED BY PLI-LANG-NDX
+         PIC X(04).
+
+*> ----------------------------------------------------------
+*> Program-IDs already accepted this run, used to catch a
+*> PROGRAM-ID shipped twice in the same import feed.
+*> ----------------------------------------------------------
+ 77  PLI-SEEN-COUNT                 PIC 9(05)  COMP VALUE ZERO.
+ 01  PLI-SEEN-PGM-TABLE.
+     05  PLI-SEEN-PGM-ENTRY OCCURS 1 TO 9999 TIMES
+         DEPENDING ON PLI-SEEN-COUNT
+         INDEXED BY PLI-SEEN-NDX
+         PIC X(08).
+
+*> ----------------------------------------------------------
+*> Exception classification for REPORT1
+*> ----------------------------------------------------------
+ 01  PLI-EXCEPTION-AREA.
+     05  PLI-EXCEPTION-TYPE         PIC X(01).
+         88  PLI-EXC-DUP-PGM                   VALUE '1'.
+         88  PLI-EXC-BAD-LANG                  VALUE '2'.
+         88  PLI-EXC-NO-LIB                    VALUE '3'.
+         88  PLI-EXC-VERSION-CONFLICT          VALUE '4'.
+         88  PLI-EXC-POST-FAILED               VALUE '5'.
+     05  PLI-EXCEPTION-TEXT         PIC X(20).
+
+*> ----------------------------------------------------------
+*> Report Writer SOURCE holding area - REPORT1
+*> ----------------------------------------------------------
+ 01  PLI-RPT1-LINE.
+     05  PLI-RPT1-PGM-NAME          PIC X(08).
+     05  PLI-RPT1-REASON            PIC X(20).
+     05  PLI-RPT1-SOURCE-LIB        PIC X(08).
+
+*> ----------------------------------------------------------
+*> Report Writer SOURCE holding area - REPORT2
+*> ----------------------------------------------------------
+ 01  PLI-RPT2-LINE.
+     05  PLI-RPT2-PGM-NAME          PIC X(08).
+     05  PLI-RPT2-VERSION           PIC X(06).
+     05  PLI-RPT2-LANGUAGE          PIC X(04).
+     05  PLI-RPT2-LOAD-LIB          PIC X(08).
+     05  PLI-RPT2-COMPILE-DATE      PIC 9(08).
+     05  PLI-RPT2-SOURCE-LIB        PIC X(08).
+
+*> ----------------------------------------------------------
+*> Report Writer SOURCE holding area - REPORT3
+*> ----------------------------------------------------------
+ 01  PLI-RPT3-LINE.
+     05  PLI-RPT3-PGM-NAME          PIC X(08).
+     05  PLI-RPT3-COPYBOOK-NAME     PIC X(08).
+
+ REPORT SECTION.
+ RD  REPORT1
+     IS GLOBAL
+     PAGE LIMITS ARE 5 LINES
+     HEADING 1
+     FIRST DETAIL 2
+     LAST DETAIL 3
+     FOOTING 4.
+     01  TYPE PAGE HEADING.
+         05  LINE 1.
+             10  COLUMN 1   PIC X(28)
+                 VALUE "PROGLIB IMPORT EXCEPTIONS".
+     01  R1-DETAIL-LINE TYPE DETAIL LINE PLUS 1.
+         05  COLUMN 1    PIC X(08) SOURCE PLI-RPT1-PGM-NAME.
+         05  COLUMN 11   PIC X(20) SOURCE PLI-RPT1-REASON.
+         05  COLUMN 33   PIC X(08) SOURCE PLI-RPT1-SOURCE-LIB.
+     01  TYPE REPORT FOOTING.
+         05  LINE 4.
+             10  COLUMN 1   PIC X(17)
+                 VALUE "TOTAL EXCEPTIONS ".
+             10  COLUMN 18  PIC ZZZZ9 SOURCE PLI-EXCEPTION-COUNT.
+
+ RD  REPORT2
+     IS GLOBAL
+     CONTROLS ARE PLI-RPT2-SOURCE-LIB
+     PAGE LIMITS ARE 60 LINES
+     HEADING 11
+     FIRST DETAIL 12
+     LAST DETAIL 55
+     FOOTING 60.
+     01  TYPE PAGE HEADING.
+         05  LINE 11.
+             10  COLUMN 1   PIC X(30)
+                 VALUE "PROGLIB IMPORT DETAIL LISTING".
+     01  R2-LIBRARY-HEADING TYPE CONTROL HEADING PLI-RPT2-SOURCE-LIB
+             LINE PLUS 1.
+         05  COLUMN 1    PIC X(10) VALUE "LIBRARY : ".
+         05  COLUMN 11   PIC X(08) SOURCE PLI-RPT2-SOURCE-LIB.
+     01  R2-DETAIL-LINE TYPE DETAIL LINE PLUS 1.
+         05  COLUMN 1    PIC X(08) SOURCE PLI-RPT2-PGM-NAME.
+         05  COLUMN 11   PIC X(06) SOURCE PLI-RPT2-VERSION.
+         05  COLUMN 19   PIC X(04) SOURCE PLI-RPT2-LANGUAGE.
+         05  COLUMN 25   PIC X(08) SOURCE PLI-RPT2-LOAD-LIB.
+         05  COLUMN 34   PIC 9(08) SOURCE PLI-RPT2-COMPILE-DATE.
+     01  R2-LIBRARY-FOOTING TYPE CONTROL FOOTING PLI-RPT2-SOURCE-LIB
+             LINE PLUS 1.
+         05  COLUMN 1    PIC X(20) VALUE "LIBRARY SUB-TOTAL : ".
+         05  COLUMN 22   PIC ZZZZ9 SUM 1.
+     01  TYPE REPORT FOOTING.
+         05  LINE 57.
+             10  COLUMN 1   PIC X(19) VALUE "RECORDS READ     : ".
+             10  COLUMN 20  PIC ZZZZZZ9 SOURCE PLI-RECS-READ.
+         05  LINE PLUS 1.
+             10  COLUMN 1   PIC X(19) VALUE "RECORDS FILTERED : ".
+             10  COLUMN 20  PIC ZZZZZZ9 SOURCE PLI-RECS-FILTERED.
+         05  LINE PLUS 1.
+             10  COLUMN 1   PIC X(19) VALUE "PROGRAMS IMPORTED: ".
+             10  COLUMN 20  PIC ZZZZZZ9 SOURCE PLI-RECS-POSTED.
+         05  LINE PLUS 1.
+             10  COLUMN 1   PIC X(19) VALUE "RECONCILE DELTA  : ".
+             10  COLUMN 20  PIC ZZZZZZ9 SOURCE PLI-RECON-DELTA.
+
+ RD  REPORT3
+     IS GLOBAL
+     CONTROLS ARE PLI-RPT3-PGM-NAME
+     PAGE LIMITS ARE 60 LINES
+     HEADING 1
+     FIRST DETAIL 3
+     LAST DETAIL 58
+     FOOTING 60.
+     01  TYPE PAGE HEADING.
+         05  LINE 1.
+             10  COLUMN 1   PIC X(35)
+                 VALUE "PROGRAM TO COPYBOOK CROSS-REFERENCE".
+     01  R3-PGM-HEADING TYPE CONTROL HEADING PLI-RPT3-PGM-NAME
+             LINE PLUS 1.
+         05  COLUMN 1    PIC X(09) VALUE "PROGRAM: ".
+         05  COLUMN 10   PIC X(08) SOURCE PLI-RPT3-PGM-NAME.
+     01  R3-DETAIL-LINE TYPE DETAIL LINE PLUS 1.
+         05  COLUMN 5    PIC X(08) SOURCE PLI-RPT3-COPYBOOK-NAME.
+     01  TYPE REPORT FOOTING.
+         05  LINE 60.
+             10  COLUMN 1   PIC X(19) VALUE "COPYBOOKS LISTED: ".
+             10  COLUMN 20  PIC ZZZZZ9 SUM 1.
+
+ PROCEDURE DIVISION.
+
+ 0000-MAINLINE.
+     PERFORM 1000-INITIALIZE
+     PERFORM 2000-PROCESS-IMPORT-FILE
+         UNTIL PLI-EOF-IMPORT
+     PERFORM 5000-PROCESS-COPYBOOK-USAGE
+     PERFORM 9000-TERMINATE
+     GOBACK.
+
+ 1000-INITIALIZE.
+     PERFORM 1090-SORT-IMPORT-FILE
+     OPEN INPUT PROGLIB-SORTED-FILE
+     OPEN I-O PROGLIB-MASTER-FILE
+     OPEN I-O PROGLIB-RESTART-FILE
+     OPEN EXTEND PROGLIB-AUDIT-FILE
+     PERFORM 1050-LOAD-CHECKPOINT
+     PERFORM 1070-GET-RUN-IDENTIFICATION
+     PERFORM 1080-READ-PARM-CARD
+     OPEN OUTPUT REPORT1-FILE
+     OPEN OUTPUT REPORT2-FILE
+     INITIATE REPORT1
+     INITIATE REPORT2
+     IF PLI-RESTART-REQUESTED
+         PERFORM 1060-SKIP-PROCESSED-RECORDS
+     END-IF
+     PERFORM 1100-READ-IMPORT-FILE.
+
+ 1070-GET-RUN-IDENTIFICATION.
+     ACCEPT PLI-RUN-DATE FROM DATE YYYYMMDD
+     DISPLAY "USER" UPON ENVIRONMENT-NAME
+     ACCEPT PLI-OPERATOR-ID FROM ENVIRONMENT-VALUE
+     DISPLAY "JOBNAME" UPON ENVIRONMENT-NAME
+     ACCEPT PLI-JOB-ID FROM ENVIRONMENT-VALUE.
+
+ 1080-READ-PARM-CARD.
+     MOVE 'N' TO PLI-PARM-PRESENT-SW
+     OPEN INPUT PROGLIB-PARM-FILE
+     IF FS-PARM-OK
+         READ PROGLIB-PARM-FILE
+             AT END
+                 CONTINUE
+             NOT AT END
+                 SET PLI-PARM-PRESENT TO TRUE
+         END-READ
+         CLOSE PROGLIB-PARM-FILE
+     END-IF.
+
+ 1090-SORT-IMPORT-FILE.
+     SORT SORT-WORK-FILE
+         ON ASCENDING KEY SORT-SOURCE-LIB
+         USING PROGLIB-IMPORT-FILE
+         GIVING PROGLIB-SORTED-FILE.
+
+ 1050-LOAD-CHECKPOINT.
+     MOVE 'N' TO PLI-RESTART-SW
+     MOVE 1 TO PLI-RESTART-RELKEY
+     READ PROGLIB-RESTART-FILE
+         INVALID KEY
+             PERFORM 1055-INITIALIZE-CHECKPOINT
+         NOT INVALID KEY
+             IF CKPT-RECORD-COUNT NOT = ZERO
+                 SET PLI-RESTART-REQUESTED TO TRUE
+                 MOVE CKPT-RECS-POSTED      TO PLI-RECS-POSTED
+                 MOVE CKPT-RECS-FILTERED    TO PLI-RECS-FILTERED
+                 MOVE CKPT-EXCEPTION-COUNT  TO PLI-EXCEPTION-COUNT
+             END-IF
+     END-READ.
+
+ 1055-INITIALIZE-CHECKPOINT.
+     MOVE ZERO   TO CKPT-RECORD-COUNT
+     MOVE SPACES TO CKPT-LAST-KEY
+     MOVE ZERO   TO CKPT-RUN-DATE
+     MOVE ZERO   TO CKPT-RECS-POSTED
+     MOVE ZERO   TO CKPT-RECS-FILTERED
+     MOVE ZERO   TO CKPT-EXCEPTION-COUNT
+     MOVE 1      TO PLI-RESTART-RELKEY
+     WRITE PROGLIB-RESTART-REC.
+
+ 1060-SKIP-PROCESSED-RECORDS.
+     PERFORM 1100-READ-IMPORT-FILE
+         UNTIL PLI-EOF-IMPORT
+         OR PLI-RECS-READ >= CKPT-RECORD-COUNT.
+
+ 1100-READ-IMPORT-FILE.
+     READ PROGLIB-SORTED-FILE
+         AT END
+             SET PLI-EOF-IMPORT TO TRUE
+         NOT AT END
+             ADD 1 TO PLI-RECS-READ
+     END-READ.
+
+ 2000-PROCESS-IMPORT-FILE.
+     PERFORM 2050-CHECK-SELECTION
+     IF PLI-IN-SELECTION
+         MOVE 'N' TO PLI-REJECT-SW
+         PERFORM 2100-VALIDATE-IMPORT-RECORD
+         IF NOT PLI-RECORD-REJECTED
+             PERFORM 2500-POST-TO-MASTER
+         END-IF
+         IF PLI-RECORD-REJECTED
+             PERFORM 2900-REPORT-EXCEPTION
+         ELSE
+             PERFORM 2600-WRITE-DETAIL-LINE
+             PERFORM 2800-REMEMBER-PGM-NAME
+         END-IF
+     ELSE
+         ADD 1 TO PLI-RECS-FILTERED
+     END-IF
+     PERFORM 4800-CHECK-CHECKPOINT-DUE
+     PERFORM 1100-READ-IMPORT-FILE.
+
+ 2050-CHECK-SELECTION.
+     SET PLI-IN-SELECTION TO TRUE
+     IF PLI-PARM-PRESENT
+         IF PARM-LIBRARY-FILTER NOT = SPACES
+             AND PARM-LIBRARY-FILTER NOT = PROGLIB-SOURCE-LIB
+             SET PLI-NOT-IN-SELECTION TO TRUE
+         END-IF
+         IF PLI-IN-SELECTION
+             AND PARM-LANGUAGE-FILTER NOT = SPACES
+             AND PARM-LANGUAGE-FILTER NOT = PROGLIB-LANGUAGE
+             SET PLI-NOT-IN-SELECTION TO TRUE
+         END-IF
+         IF PLI-IN-SELECTION
+             AND PARM-DATE-FROM NOT = ZERO
+             AND PROGLIB-COMPILE-DATE < PARM-DATE-FROM
+             SET PLI-NOT-IN-SELECTION TO TRUE
+         END-IF
+         IF PLI-IN-SELECTION
+             AND PARM-DATE-TO NOT = ZERO
+             AND PROGLIB-COMPILE-DATE > PARM-DATE-TO
+             SET PLI-NOT-IN-SELECTION TO TRUE
+         END-IF
+     END-IF.
+
+ 4800-CHECK-CHECKPOINT-DUE.
+     DIVIDE PLI-RECS-READ BY PLI-CHECKPOINT-INTERVAL
+         GIVING PLI-CKPT-QUOTIENT
+         REMAINDER PLI-CKPT-REMAINDER
+     IF PLI-CKPT-REMAINDER = ZERO
+         PERFORM 4900-WRITE-CHECKPOINT
+     END-IF.
+
+ 4900-WRITE-CHECKPOINT.
+     MOVE PLI-RECS-READ    TO CKPT-RECORD-COUNT
+     MOVE PROGLIB-PGM-NAME TO CKPT-LAST-KEY
+     MOVE PLI-RECS-POSTED  TO CKPT-RECS-POSTED
+     MOVE PLI-RECS-FILTERED   TO CKPT-RECS-FILTERED
+     MOVE PLI-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+     ACCEPT CKPT-RUN-DATE FROM DATE YYYYMMDD
+     MOVE 1 TO PLI-RESTART-RELKEY
+     REWRITE PROGLIB-RESTART-REC
+     IF NOT FS-RESTART-OK
+         DISPLAY "PROGLIBIMPORT: CHECKPOINT REWRITE FAILED, FILE "
+             "STATUS " FS-RESTART-FILE
+     END-IF.
+
+ 2100-VALIDATE-IMPORT-RECORD.
+     IF PROGLIB-SOURCE-LIB = SPACES OR LOW-VALUES
+         SET PLI-RECORD-REJECTED TO TRUE
+         SET PLI-EXC-NO-LIB TO TRUE
+         MOVE "MISSING TARGET LIB  " TO PLI-EXCEPTION-TEXT
+     ELSE
+         PERFORM 2110-VALIDATE-LANGUAGE
+         IF NOT PLI-LANG-FOUND
+             SET PLI-RECORD-REJECTED TO TRUE
+             SET PLI-EXC-BAD-LANG TO TRUE
+             MOVE "BAD LANGUAGE CODE" TO PLI-EXCEPTION-TEXT
+         ELSE
+             PERFORM 2130-CHECK-MASTER-CONFLICT
+             IF NOT PLI-RECORD-REJECTED
+                 PERFORM 2120-CHECK-DUPLICATE
+                 IF PLI-DUP-FOUND
+                     SET PLI-RECORD-REJECTED TO TRUE
+                     SET PLI-EXC-DUP-PGM TO TRUE
+                     MOVE "DUPLICATE PROGRAM-ID" TO PLI-EXCEPTION-TEXT
+                 END-IF
+             END-IF
+         END-IF
+     END-IF.
+
+ 2110-VALIDATE-LANGUAGE.
+     SET PLI-LANG-NDX TO 1
+     MOVE 'N' TO PLI-LANG-FOUND-SW
+     SEARCH PLI-LANGUAGE-ENTRY
+         AT END
+             CONTINUE
+         WHEN PLI-LANGUAGE-ENTRY (PLI-LANG-NDX) = PROGLIB-LANGUAGE
+             SET PLI-LANG-FOUND TO TRUE
+     END-SEARCH.
+
+ 2130-CHECK-MASTER-CONFLICT.
+     PERFORM 2200-LOOKUP-MASTER
+     IF PLI-MASTER-FOUND
+         AND (PGLM-VERSION NOT = PROGLIB-VERSION
+              OR PGLM-CHECKSUM NOT = PROGLIB-CHECKSUM)
+         SET PLI-RECORD-REJECTED TO TRUE
+         SET PLI-EXC-VERSION-CONFLICT TO TRUE
+         MOVE "VERSION CONFLICT    " TO PLI-EXCEPTION-TEXT
+     END-IF.
+
+ 2200-LOOKUP-MASTER.
+     MOVE PROGLIB-PGM-NAME TO PGLM-PGM-NAME
+     MOVE 'N' TO PLI-MASTER-FOUND-SW
+     READ PROGLIB-MASTER-FILE
+         KEY IS PGLM-PGM-NAME
+         INVALID KEY
+             CONTINUE
+         NOT INVALID KEY
+             SET PLI-MASTER-FOUND TO TRUE
+     END-READ.
+
+ 2500-POST-TO-MASTER.
+     IF PLI-MASTER-FOUND
+         MOVE PGLM-VERSION  TO PLI-PRIOR-VERSION
+         MOVE PGLM-LOAD-LIB TO PLI-PRIOR-LOAD-LIB
+     ELSE
+         MOVE SPACES TO PLI-PRIOR-VERSION
+         MOVE SPACES TO PLI-PRIOR-LOAD-LIB
+     END-IF
+     MOVE PROGLIB-PGM-NAME     TO PGLM-PGM-NAME
+     MOVE PROGLIB-LANGUAGE     TO PGLM-LANGUAGE
+     MOVE PROGLIB-VERSION      TO PGLM-VERSION
+     MOVE PROGLIB-COMPILE-DATE TO PGLM-COMPILE-DATE
+     MOVE PROGLIB-SOURCE-LIB   TO PGLM-SOURCE-LIB
+     MOVE PROGLIB-LOAD-LIB     TO PGLM-LOAD-LIB
+     MOVE PROGLIB-CHECKSUM     TO PGLM-CHECKSUM
+     IF PLI-MASTER-FOUND
+         REWRITE PROGLIB-MASTER-REC
+     ELSE
+         WRITE PROGLIB-MASTER-REC
+     END-IF
+     IF NOT FS-MASTER-OK
+         SET PLI-RECORD-REJECTED TO TRUE
+         SET PLI-EXC-POST-FAILED TO TRUE
+         MOVE "MASTER POST FAILED  " TO PLI-EXCEPTION-TEXT
+         DISPLAY "PROGLIBIMPORT: MASTER FILE POST FAILED, FILE "
+             "STATUS " FS-MASTER-FILE
+     ELSE
+         IF PROGLIB-VERSION NOT = PLI-PRIOR-VERSION
+             OR PROGLIB-LOAD-LIB NOT = PLI-PRIOR-LOAD-LIB
+             PERFORM 2550-WRITE-AUDIT-RECORD
+         END-IF
+     END-IF.
+
+ 2550-WRITE-AUDIT-RECORD.
+     MOVE PROGLIB-PGM-NAME   TO AUD-PGM-NAME
+     MOVE PLI-PRIOR-VERSION  TO AUD-OLD-VERSION
+     MOVE PROGLIB-VERSION    TO AUD-NEW-VERSION
+     MOVE PLI-PRIOR-LOAD-LIB TO AUD-OLD-LOAD-LIB
+     MOVE PROGLIB-LOAD-LIB   TO AUD-NEW-LOAD-LIB
+     MOVE PLI-RUN-DATE       TO AUD-RUN-DATE
+     MOVE PLI-OPERATOR-ID    TO AUD-OPERATOR-ID
+     MOVE PLI-JOB-ID         TO AUD-JOB-ID
+     WRITE PROGLIB-AUDIT-REC
+     IF NOT FS-AUDIT-OK
+         DISPLAY "PROGLIBIMPORT: AUDIT RECORD WRITE FAILED, FILE "
+             "STATUS " FS-AUDIT-FILE
+     END-IF.
+
+*>   PLI-SEEN-PGM-TABLE is in-memory only and is not reloaded from
+*>   the restart control file. A restarted run re-populates it from
+*>   scratch as it re-reads forward from the checkpoint, so a
+*>   PROGRAM-ID that was accepted and posted in the segment before
+*>   the last checkpoint - and is then re-shipped later in the same
+*>   feed - is no longer caught as an in-run duplicate after a
+*>   restart, though it still would have been on an uninterrupted
+*>   run. Closing this would mean tracking, in the checkpoint record,
+*>   which PROGRAM-IDs were accepted in the interval since the prior
+*>   checkpoint (or re-deriving them from the master/audit trail),
+*>   which is more bookkeeping than the risk warrants; a same-feed
+*>   re-ship of an already-posted PROGRAM-ID is still caught by
+*>   2130-CHECK-MASTER-CONFLICT against the catalog, so this gap only
+*>   affects the specific in-run "flag it as a duplicate" wording, not
+*>   whether the second copy silently overwrites the master.
+ 2120-CHECK-DUPLICATE.
+     SET PLI-SEEN-NDX TO 1
+     MOVE 'N' TO PLI-DUP-FOUND-SW
+     IF PLI-SEEN-COUNT NOT = ZERO
+         SEARCH PLI-SEEN-PGM-ENTRY
+             AT END
+                 CONTINUE
+             WHEN PLI-SEEN-PGM-ENTRY (PLI-SEEN-NDX) = PROGLIB-PGM-NAME
+                 SET PLI-DUP-FOUND TO TRUE
+         END-SEARCH
+     END-IF.
+
+ 2600-WRITE-DETAIL-LINE.
+     MOVE PROGLIB-PGM-NAME   TO PLI-RPT2-PGM-NAME
+     MOVE PROGLIB-VERSION    TO PLI-RPT2-VERSION
+     MOVE PROGLIB-LANGUAGE   TO PLI-RPT2-LANGUAGE
+     MOVE PROGLIB-LOAD-LIB   TO PLI-RPT2-LOAD-LIB
+     MOVE PROGLIB-COMPILE-DATE TO PLI-RPT2-COMPILE-DATE
+     MOVE PROGLIB-SOURCE-LIB TO PLI-RPT2-SOURCE-LIB
+     ADD 1 TO PLI-RECS-POSTED
+     GENERATE R2-DETAIL-LINE.
+
+ 2800-REMEMBER-PGM-NAME.
+     IF PLI-SEEN-COUNT < 9999
+         ADD 1 TO PLI-SEEN-COUNT
+         MOVE PROGLIB-PGM-NAME TO PLI-SEEN-PGM-ENTRY (PLI-SEEN-COUNT)
+     ELSE
+         DISPLAY "PROGLIBIMPORT: SEEN-PGM TABLE FULL, IN-RUN "
+             "DUPLICATE CHECK SUSPENDED FOR REMAINDER OF RUN"
+     END-IF.
+
+ 2900-REPORT-EXCEPTION.
+     MOVE PROGLIB-PGM-NAME   TO PLI-RPT1-PGM-NAME
+     MOVE PLI-EXCEPTION-TEXT TO PLI-RPT1-REASON
+     MOVE PROGLIB-SOURCE-LIB TO PLI-RPT1-SOURCE-LIB
+     ADD 1 TO PLI-EXCEPTION-COUNT
+     GENERATE R1-DETAIL-LINE.
+
+ 5000-PROCESS-COPYBOOK-USAGE.
+     PERFORM 5050-SORT-CBUSAGE-FILE
+     OPEN INPUT PROGLIB-CBUSAGE-SORTED-FILE
+     OPEN OUTPUT REPORT3-FILE
+     INITIATE REPORT3
+     PERFORM 5100-READ-CBUSAGE-FILE
+     PERFORM 5200-WRITE-XREF-LINE
+         UNTIL PLI-EOF-CBUSAGE
+     TERMINATE REPORT3
+     CLOSE PROGLIB-CBUSAGE-SORTED-FILE
+     CLOSE REPORT3-FILE.
+
+ 5050-SORT-CBUSAGE-FILE.
+     SORT CBUSAGE-SORT-WORK-FILE
+         ON ASCENDING KEY SORT-CBU-PGM-NAME
+         USING PROGLIB-CBUSAGE-FILE
+         GIVING PROGLIB-CBUSAGE-SORTED-FILE.
+
+ 5100-READ-CBUSAGE-FILE.
+     READ PROGLIB-CBUSAGE-SORTED-FILE
+         AT END
+             SET PLI-EOF-CBUSAGE TO TRUE
+     END-READ.
+
+ 5200-WRITE-XREF-LINE.
+     MOVE CBU-PGM-NAME        TO PLI-RPT3-PGM-NAME
+     MOVE CBU-COPYBOOK-NAME   TO PLI-RPT3-COPYBOOK-NAME
+     GENERATE R3-DETAIL-LINE
+     PERFORM 5100-READ-CBUSAGE-FILE.
+
+ 9000-TERMINATE.
+     PERFORM 4970-COMPUTE-RECONCILIATION
+     TERMINATE REPORT1
+     TERMINATE REPORT2
+     PERFORM 4950-CLEAR-CHECKPOINT
+     CLOSE PROGLIB-SORTED-FILE
+     CLOSE PROGLIB-MASTER-FILE
+     CLOSE PROGLIB-RESTART-FILE
+     CLOSE PROGLIB-AUDIT-FILE
+     CLOSE REPORT1-FILE
+     CLOSE REPORT2-FILE.
+
+ 4970-COMPUTE-RECONCILIATION.
+     SUBTRACT PLI-RECS-POSTED PLI-RECS-FILTERED FROM PLI-RECS-READ
+         GIVING PLI-RECON-DELTA.
+
+ 4950-CLEAR-CHECKPOINT.
+     MOVE ZERO   TO CKPT-RECORD-COUNT
+     MOVE SPACES TO CKPT-LAST-KEY
+     MOVE ZERO   TO CKPT-RUN-DATE
+     MOVE ZERO   TO CKPT-RECS-POSTED
+     MOVE ZERO   TO CKPT-RECS-FILTERED
+     MOVE ZERO   TO CKPT-EXCEPTION-COUNT
+     MOVE 1      TO PLI-RESTART-RELKEY
+     REWRITE PROGLIB-RESTART-REC
+     IF NOT FS-RESTART-OK
+         DISPLAY "PROGLIBIMPORT: CHECKPOINT CLEAR FAILED, FILE "
+             "STATUS " FS-RESTART-FILE
+     END-IF.
