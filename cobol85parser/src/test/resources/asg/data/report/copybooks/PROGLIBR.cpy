@@ -0,0 +1,13 @@
+    *> ---------------------------------------------------------
+    *> PROGLIBR - program-library import transaction record.
+    *> One occurrence per program reported by source control as
+    *> having shipped in the nightly build.
+    *> ---------------------------------------------------------
+    05 PROGLIB-PGM-NAME           PIC X(08).
+    05 PROGLIB-LANGUAGE           PIC X(04).
+    05 PROGLIB-VERSION            PIC X(06).
+    05 PROGLIB-COMPILE-DATE       PIC 9(08).
+    05 PROGLIB-SOURCE-LIB         PIC X(08).
+    05 PROGLIB-LOAD-LIB           PIC X(08).
+    05 PROGLIB-CHECKSUM           PIC X(16).
+    05 FILLER                     PIC X(22).
